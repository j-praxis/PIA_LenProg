@@ -0,0 +1,117 @@
+000100*****************************************************************
+000200* SUBRUTINA DE VALIDACION COMPARTIDA PARA USERINP
+000300*
+000400* SHARED VALIDATION SERVICE FOR USERINP CODES.  OPENS THE
+000500* CUSTOMER/ACCOUNT MASTER (CUSTMAS) ONCE AND ANSWERS LOOKUP
+000600* REQUESTS FOR EVERY CALLER THAT ACCEPTS OR READS A USERINP
+000700* VALUE - PRG2 (CONSOLE), THE PRG3 BATCH DRIVER, AND ANY FUTURE
+000800* CALLER THAT NEEDS THE SAME ACCEPT/VALIDATE LOGIC PRG2 USES.
+000900*
+001000* CALLING CONVENTION -
+001100*   CALL "PRG2VAL" USING LK-ACTION-CODE LK-USERINP
+001200*                         LK-VALID-SW   LK-REJECT-REASON.
+001300*   LK-ACTION-CODE = "OPEN" ONCE BEFORE THE FIRST LOOKUP,
+001400*                    "PROC" FOR EACH USERINP TO BE VALIDATED,
+001500*                    "CLOS" ONCE WHEN THE CALLER IS DONE.
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-09  JKL  INITIAL VERSION - FACTORED OUT OF PRG2 SO
+001900*                    THE PRG3 BATCH DRIVER CAN REUSE THE SAME
+002000*                    CUSTMAS LOOKUP LOGIC.
+002050*   2026-08-09  JKL  LK-USERINP NOW CARRIES THE SHARED
+002060*                    USERINP.CPY STRUCTURE VIA LK-USERINP-REC.
+002070*   2026-08-09  JKL  WIDENED LK-REJECT-REASON TO PIC X(40) - THE
+002080*                    LONGEST REJECTION MESSAGE WAS OVERFLOWING
+002090*                    AND BEING SILENTLY TRUNCATED AT 30 BYTES.
+002100*****************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.     PRG2VAL.
+002400 AUTHOR.         J. LEN.
+002500 INSTALLATION.   APPLICATIONS DEVELOPMENT.
+002600 DATE-WRITTEN.   2026-08-09.
+002700 DATE-COMPILED.
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CUSTMAS-FILE ASSIGN TO "CUSTMAS"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS RANDOM
+003400         RECORD KEY IS CUSTMAS-KEY
+003500         FILE STATUS IS WS-CUSTMAS-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CUSTMAS-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY CUSTMAS.
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-CUSTMAS-STATUS           PIC X(02).
+004300     88  WS-CUSTMAS-OK                   VALUE "00".
+004400 LINKAGE SECTION.
+004500 01  LK-ACTION-CODE              PIC X(04).
+004600     88  LK-ACTION-OPEN                  VALUE "OPEN".
+004700     88  LK-ACTION-PROC                  VALUE "PROC".
+004800     88  LK-ACTION-CLOS                  VALUE "CLOS".
+004900 01  LK-USERINP                  PIC X(10).
+004950 01  LK-USERINP-REC REDEFINES LK-USERINP.
+004960     COPY USERINP.
+005000 01  LK-VALID-SW                 PIC X(01).
+005100     88  LK-VALID-CUSTOMER               VALUE "Y".
+005200     88  LK-INVALID-CUSTOMER             VALUE "N".
+005300 01  LK-REJECT-REASON            PIC X(40).
+005400 PROCEDURE DIVISION USING LK-ACTION-CODE
+005500                          LK-USERINP
+005600                          LK-VALID-SW
+005700                          LK-REJECT-REASON.
+005800*****************************************************************
+005900* 0000-MAINLINE.
+006000*****************************************************************
+006100 0000-MAINLINE.
+006200     EVALUATE TRUE
+006300         WHEN LK-ACTION-OPEN
+006400             PERFORM 1000-OPEN-CUSTMAS THRU 1000-EXIT
+006500         WHEN LK-ACTION-PROC
+006600             PERFORM 2000-VALIDATE-USERINP THRU 2000-EXIT
+006700         WHEN LK-ACTION-CLOS
+006800             PERFORM 3000-CLOSE-CUSTMAS THRU 3000-EXIT
+006900         WHEN OTHER
+007000             SET LK-INVALID-CUSTOMER TO TRUE
+007100             MOVE "UNKNOWN ACTION CODE PASSED TO PRG2VAL"
+007200                 TO LK-REJECT-REASON
+007300     END-EVALUATE.
+007400     GOBACK.
+007500*****************************************************************
+007600* 1000-OPEN-CUSTMAS.
+007700*****************************************************************
+007800 1000-OPEN-CUSTMAS.
+007900     OPEN INPUT CUSTMAS-FILE.
+008000     IF NOT WS-CUSTMAS-OK
+008100         SET LK-INVALID-CUSTOMER TO TRUE
+008200         MOVE "UNABLE TO OPEN CUSTOMER/ACCOUNT MASTER"
+008300             TO LK-REJECT-REASON
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008700*****************************************************************
+008800* 2000-VALIDATE-USERINP.
+008900*      LOOK UP THE PASSED USERINP VALUE AGAINST CUSTMAS.
+009000*****************************************************************
+009100 2000-VALIDATE-USERINP.
+009200     MOVE SPACES TO LK-REJECT-REASON.
+009300     MOVE LK-USERINP TO CUSTMAS-KEY.
+009400     READ CUSTMAS-FILE
+009500         INVALID KEY
+009600             SET LK-INVALID-CUSTOMER TO TRUE
+009700             MOVE "NOT A VALID CUSTOMER/ACCOUNT CODE"
+009800                 TO LK-REJECT-REASON
+009900         NOT INVALID KEY
+010000             SET LK-VALID-CUSTOMER TO TRUE
+010100     END-READ.
+010200 2000-EXIT.
+010300     EXIT.
+010400*****************************************************************
+010500* 3000-CLOSE-CUSTMAS.
+010600*****************************************************************
+010700 3000-CLOSE-CUSTMAS.
+010800     CLOSE CUSTMAS-FILE.
+010900 3000-EXIT.
+011000     EXIT.
