@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* CHKPTREC.CPY
+000300*
+000400* CHECKPOINT RECORD WRITTEN PERIODICALLY BY THE PRG3 BATCH
+000500* DRIVER SO AN ABENDED RUN CAN RESTART AFTER THE LAST RECORD
+000600* SUCCESSFULLY PROCESSED INSTEAD OF FROM THE TOP OF THE FILE.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JKL  INITIAL VERSION - CHECKPOINT/RESTART RECORD.
+001000*   2026-08-09  JKL  ADDED CHKPT-HASH-TOTAL SO THE RUNNING
+001100*                    CONTROL-TOTAL HASH SURVIVES A RESTART.
+001200*   2026-08-09  JKL  ADDED CHKPT-RECS-ACCEPTED AND CHKPT-RECS-
+001300*                    REJECTED SO A RESTARTED RUN'S FINAL TALLIES
+001400*                    ARE CUMULATIVE RATHER THAN THIS-RUN-ONLY.
+001500*****************************************************************
+001600 01  CHKPT-REC.
+001700     05  CHKPT-REC-COUNT              PIC 9(09).
+001800     05  CHKPT-LAST-KEY               PIC X(10).
+001900     05  CHKPT-HASH-TOTAL             PIC 9(15).
+002000     05  CHKPT-RECS-ACCEPTED          PIC 9(09).
+002100     05  CHKPT-RECS-REJECTED          PIC 9(09).
+002200     05  FILLER                       PIC X(02).
