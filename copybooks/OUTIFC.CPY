@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* OUTIFC.CPY
+000300*
+000400* DOWNSTREAM OUTPUT INTERFACE RECORD WRITTEN BY PRG3 FOR EVERY
+000500* ACCEPTED USERINP CODE, SO OTHER SYSTEMS CAN PICK UP THE
+000600* VALIDATED CODES WITHOUT PARSING THE FREE-TEXT BATCHOUT REPORT.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JKL  INITIAL VERSION - OUTPUT INTERFACE RECORD.
+001000*****************************************************************
+001100 01  OUTIFC-REC.
+001200     05  OUTIFC-USERINP               PIC X(10).
+001300     05  OUTIFC-OUTCOME               PIC X(01).
+001400         88  OUTIFC-ACCEPTED                  VALUE "A".
+001500     05  FILLER                       PIC X(39).
