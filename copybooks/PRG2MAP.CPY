@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200* PRG2MAP.CPY
+000300*
+000400* SYMBOLIC MAP FOR MAPSET PRG2SET, MAP PRG2MAP.  GENERATED FROM
+000500* THE BMS SOURCE IN BMS/PRG2SET.BMS - RE-ASSEMBLE AND REFRESH
+000600* THIS COPYBOOK IF THE MAPSET FIELD LAYOUT CHANGES.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JKL  INITIAL VERSION - PRG2 MAINTENANCE SCREEN.
+001000*****************************************************************
+001100 01  PRG2MAPI.
+001200     05  USERINPL                PIC S9(4) COMP.
+001300     05  USERINPF                PIC X.
+001400     05  FILLER REDEFINES USERINPF.
+001500         10  USERINPA            PIC X.
+001600     05  USERINPI                PIC X(10).
+001700     05  ERRMSGL                 PIC S9(4) COMP.
+001800     05  ERRMSGF                 PIC X.
+001900     05  FILLER REDEFINES ERRMSGF.
+002000         10  ERRMSGA             PIC X.
+002100     05  ERRMSGI                 PIC X(79).
+002200 01  PRG2MAPO REDEFINES PRG2MAPI.
+002300     05  FILLER                  PIC X(03).
+002400     05  USERINPO                PIC X(10).
+002500     05  FILLER                  PIC X(03).
+002600     05  ERRMSGO                 PIC X(79).
