@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200* CUSTMAS.CPY
+000300*
+000400* CUSTOMER / ACCOUNT MASTER RECORD LAYOUT.  KEYED KSDS, KEY IS
+000500* CUSTMAS-KEY (10 BYTE ACCOUNT/CUSTOMER CODE).  SHARED BY ANY
+000600* PROGRAM THAT OPENS THE CUSTOMER MASTER FILE.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JKL  INITIAL VERSION - CUSTOMER MASTER KSDS.
+001000*****************************************************************
+001100 01  CUSTMAS-REC.
+001200     05  CUSTMAS-KEY                 PIC X(10).
+001300     05  CUSTMAS-NAME                PIC X(30).
+001400     05  CUSTMAS-STATUS              PIC X(01).
+001500         88  CUSTMAS-ACTIVE                  VALUE 'A'.
+001600         88  CUSTMAS-INACTIVE                VALUE 'I'.
+001700     05  FILLER                      PIC X(39).
