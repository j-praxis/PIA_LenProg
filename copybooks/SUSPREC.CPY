@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200* SUSPREC.CPY
+000300*
+000400* SUSPENSE RECORD WRITTEN FOR EVERY USERINP ENTRY REJECTED BY THE
+000500* CUSTMAS LOOKUP, SO A REJECTED ENTRY IS NOT LOST TO A CONSOLE
+000600* MESSAGE OR A LOG LINE BUT CAN BE WORKED AND RE-SUBMITTED.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JKL  INITIAL VERSION - SUSPENSE RECORD.
+001000*   2026-08-09  JKL  WIDENED SUSP-REASON TO PIC X(40) TO MATCH
+001100*                    PRG2VAL'S LK-REJECT-REASON - THE LONGEST
+001200*                    REJECTION MESSAGE WAS OVERFLOWING AND BEING
+001300*                    SILENTLY TRUNCATED AT 30 BYTES.
+001400*****************************************************************
+001500 01  SUSP-REC.
+001600     05  SUSP-DATE                    PIC 9(08).
+001700     05  SUSP-TIME                    PIC 9(08).
+001800     05  SUSP-USERINP                 PIC X(10).
+001900     05  SUSP-REASON                  PIC X(40).
+002000     05  FILLER                       PIC X(04).
