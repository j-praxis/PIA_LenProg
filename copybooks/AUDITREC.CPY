@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* AUDITREC.CPY
+000300*
+000400* AUDIT TRAIL RECORD - ONE ENTRY FOR EVERY ACCEPT OF USERINP.
+000500* WRITTEN BY ANY PROGRAM THAT ACCEPTS A USERINP VALUE SO THE
+000600* "WHO ENTERED WHAT AND WHEN" TRAIL CAN BE RECONSTRUCTED LATER.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JKL  INITIAL VERSION - AUDIT LOG RECORD.
+001000*****************************************************************
+001100 01  AUDIT-REC.
+001200     05  AUDIT-DATE                  PIC 9(08).
+001300     05  AUDIT-TIME                  PIC 9(08).
+001400     05  AUDIT-TERM-ID               PIC X(08).
+001500     05  AUDIT-USERINP               PIC X(10).
+001600     05  AUDIT-OUTCOME               PIC X(01).
+001700         88  AUDIT-ACCEPTED                  VALUE "A".
+001800         88  AUDIT-REJECTED                  VALUE "R".
+001900     05  FILLER                      PIC X(25).
