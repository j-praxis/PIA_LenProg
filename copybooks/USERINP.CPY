@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* USERINP.CPY
+000300*
+000400* STRUCTURED BREAKDOWN OF THE 10-BYTE USERINP VALUE SHARED BY
+000500* PRG2, PRG2VAL, PRG2ONL, PRG3 AND PRG4 SO EVERY PROGRAM AGREES
+000600* ON WHAT THE FIELD CONTAINS INSTEAD OF EACH ONE GUESSING AT THE
+000700* LAYOUT.  COPY THIS UNDER A 01-LEVEL GROUP THAT REDEFINES THE
+000800* RAW PIC X(10) USERINP VALUE, E.G. -
+000900*
+001000*     01  USERINP                 PIC X(10).
+001100*     01  USERINP-REC REDEFINES USERINP.
+001200*         COPY USERINP.
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-09  JKL  INITIAL VERSION - TYPE/CATEGORY PREFIX PLUS
+001600*                    THE ACTUAL ACCOUNT/CUSTOMER CODE.
+001700*****************************************************************
+001800     05  USERINP-TYPE                PIC X(02).
+001900     05  USERINP-CODE                PIC 9(08).
