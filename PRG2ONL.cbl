@@ -0,0 +1,184 @@
+000100*****************************************************************
+000200* PROGRAMA EN LINEA (CICS) PARA MANTENIMIENTO DE USERINP
+000300*
+000400* ONLINE EQUIVALENT OF THE PRG2 ACCEPT/DISPLAY DIALOGUE, DRIVEN
+000500* FROM THE PRG2MAP SCREEN (MAPSET PRG2SET) INSTEAD OF A CONSOLE,
+000600* FOR DATA-ENTRY CLERKS KEYING THIS IN FROM A TERMINAL ALL DAY.
+000700*****************************************************************
+000800 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID.     PRG2ONL.
+001000 AUTHOR.         J. LEN.
+001100 INSTALLATION.   APPLICATIONS DEVELOPMENT.
+001200 DATE-WRITTEN.   2026-08-09.
+001300 DATE-COMPILED.
+001400*****************************************************************
+001500* MODIFICATION HISTORY
+001600*   2026-08-09  JKL  INITIAL VERSION - CICS PSEUDO-CONVERSATIONAL
+001700*                    FRONT END FOR THE PRG2 USERINP MAINTENANCE
+001800*                    SCREEN.  VALIDATES USERINP AGAINST CUSTMAS
+001900*                    VIA EXEC CICS READ AND RE-PROMPTS WITH AN
+002000*                    ERROR MESSAGE WHEN THE CODE IS NOT ON FILE.
+002100*   2026-08-09  JKL  WS-USERINP-KEY NOW CARRIES THE SHARED
+002200*                    USERINP.CPY STRUCTURE VIA WS-USERINP-REC.
+002300*   2026-08-09  JKL  EVERY USERINP KEYED AT THE SCREEN IS NOW ALSO
+002400*                    LOGGED TO AUDITLOG AND, WHEN REJECTED, ROUTED
+002500*                    TO SUSPENSE - THE SAME TWO LOGS THE PRG2
+002600*                    CONSOLE AND PRG3 BATCH PATHS ALREADY WRITE -
+002700*                    VIA EXEC CICS WRITEQ TD AGAINST EXTRAPARTITION
+002800*                    QUEUES AUDT/SUSP, THE SAME CICS FILE-CONTROL
+002900*                    STYLE ALREADY USED HERE FOR THE CUSTMAS READ
+003000*                    (NATIVE COBOL OPEN/WRITE/CLOSE AGAINST AN OS
+003100*                    FILE IS NOT A VIABLE WAY FOR A CICS TRANSACTION
+003200*                    TO PERSIST DATA).
+003300*   2026-08-09  JKL  CHECK EIBCALEN = 0 AHEAD OF THE RECEIVE MAP SO
+003400*                    THE VERY FIRST INVOCATION OF THIS TRANSACTION
+003500*                    (NO SCREEN EVER SENT YET) GOES STRAIGHT TO THE
+003600*                    INITIAL SEND MAP INSTEAD OF RELYING ON MAPFAIL
+003700*                    ALONE TO COVER THAT CASE.
+003800*****************************************************************
+003900 ENVIRONMENT DIVISION.
+004000 DATA DIVISION.
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-RESP                     PIC S9(08) COMP.
+004300 01  WS-USERINP-KEY              PIC X(10).
+004400 01  WS-USERINP-REC REDEFINES WS-USERINP-KEY.
+004500     COPY USERINP.
+004600     COPY CUSTMAS.
+004700     COPY PRG2MAP.
+004800*****************************************************************
+004900*    AUDIT/SUSPENSE TD QUEUE RECORDS AND THEIR LENGTHS
+005000*****************************************************************
+005100     COPY AUDITREC.
+005200 01  WS-AUDIT-LENGTH             PIC S9(04) COMP VALUE +60.
+005300     COPY SUSPREC.
+005400 01  WS-SUSP-LENGTH              PIC S9(04) COMP VALUE +70.
+005500*****************************************************************
+005600*    SWITCHES AND WORK FIELDS
+005700*****************************************************************
+005800 01  WS-CURRENT-DATE             PIC 9(08).
+005900 01  WS-CURRENT-TIME             PIC 9(08).
+006000 01  WS-VALID-SW                 PIC X(01).
+006100     88  WS-VALID-CUSTOMER                VALUE "Y".
+006200     88  WS-INVALID-CUSTOMER              VALUE "N".
+006300 01  WS-REJECT-REASON             PIC X(40).
+006400 LINKAGE SECTION.
+006500 01  DFHCOMMAREA                 PIC X(01).
+006600 PROCEDURE DIVISION.
+006700*****************************************************************
+006800* 0000-MAINLINE.
+006900*****************************************************************
+007000 0000-MAINLINE.
+007100     EXEC CICS HANDLE CONDITION
+007200         MAPFAIL(0000-MAINLINE-EXIT)
+007300     END-EXEC.
+007400     IF EIBCALEN = 0
+007500         MOVE SPACES TO PRG2MAPO
+007600     ELSE
+007700         EXEC CICS RECEIVE
+007800             MAP('PRG2MAP')
+007900             MAPSET('PRG2SET')
+008000             INTO(PRG2MAPI)
+008100         END-EXEC
+008200         PERFORM 2000-VALIDATE-USERINP THRU 2000-EXIT
+008300     END-IF.
+008400     PERFORM 3000-SEND-SCREEN THRU 3000-EXIT.
+008500     EXEC CICS RETURN
+008600         TRANSID('PRG2')
+008700         COMMAREA(DFHCOMMAREA)
+008800     END-EXEC.
+008900 0000-MAINLINE-EXIT.
+009000     MOVE SPACES TO ERRMSGO.
+009100     PERFORM 3000-SEND-SCREEN THRU 3000-EXIT.
+009200     EXEC CICS RETURN
+009300         TRANSID('PRG2')
+009400         COMMAREA(DFHCOMMAREA)
+009500     END-EXEC.
+009600*****************************************************************
+009700* 2000-VALIDATE-USERINP.
+009800*      LOOK UP THE KEYED CODE AGAINST CUSTMAS, SET THE ERROR
+009900*      MESSAGE LINE WHEN IT IS NOT ON FILE, AND LOG THE ENTRY AND
+010000*      ITS OUTCOME THE SAME WAY THE CONSOLE AND BATCH PATHS DO.
+010100*****************************************************************
+010200 2000-VALIDATE-USERINP.
+010300     MOVE USERINPI TO WS-USERINP-KEY.
+010400     MOVE USERINPI TO CUSTMAS-KEY.
+010500     EXEC CICS READ
+010600         DATASET('CUSTMAS')
+010700         INTO(CUSTMAS-REC)
+010800         RIDFLD(WS-USERINP-KEY)
+010900         RESP(WS-RESP)
+011000     END-EXEC.
+011100     IF WS-RESP = DFHRESP(NORMAL)
+011200         SET WS-VALID-CUSTOMER TO TRUE
+011300         MOVE "CODE ACCEPTED" TO ERRMSGO
+011400     ELSE
+011500         SET WS-INVALID-CUSTOMER TO TRUE
+011600         MOVE "NOT A VALID CUSTOMER/ACCOUNT CODE" TO WS-REJECT-REASON
+011700         MOVE "REJECTED - NOT A VALID CUSTOMER/ACCOUNT CODE"
+011800             TO ERRMSGO
+011900     END-IF.
+012000     PERFORM 2100-WRITE-AUDIT-REC THRU 2100-EXIT.
+012100     IF WS-INVALID-CUSTOMER
+012200         PERFORM 2200-WRITE-SUSPENSE-REC THRU 2200-EXIT
+012300     END-IF.
+012400 2000-EXIT.
+012500     EXIT.
+012600*****************************************************************
+012700* 2100-WRITE-AUDIT-REC.
+012800*      BUILD ONE AUDIT TRAIL ENTRY FOR THIS SCREEN ENTRY AND WRITE
+012900*      IT TO THE AUDT EXTRAPARTITION TD QUEUE, THE SAME AUDITLOG
+013000*      THE CONSOLE AND BATCH PATHS SHARE.
+013100*****************************************************************
+013200 2100-WRITE-AUDIT-REC.
+013300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+013400     ACCEPT WS-CURRENT-TIME FROM TIME.
+013500     MOVE WS-CURRENT-DATE TO AUDIT-DATE.
+013600     MOVE WS-CURRENT-TIME TO AUDIT-TIME.
+013700     MOVE EIBTRMID TO AUDIT-TERM-ID.
+013800     MOVE WS-USERINP-KEY TO AUDIT-USERINP.
+013900     IF WS-VALID-CUSTOMER
+014000         SET AUDIT-ACCEPTED TO TRUE
+014100     ELSE
+014200         SET AUDIT-REJECTED TO TRUE
+014300     END-IF.
+014400     EXEC CICS WRITEQ TD
+014500         QUEUE('AUDT')
+014600         FROM(AUDIT-REC)
+014700         LENGTH(WS-AUDIT-LENGTH)
+014800     END-EXEC.
+014900 2100-EXIT.
+015000     EXIT.
+015100*****************************************************************
+015200* 2200-WRITE-SUSPENSE-REC.
+015300*      ROUTE A REJECTED SCREEN ENTRY TO THE SUSP EXTRAPARTITION TD
+015400*      QUEUE, THE SAME SUSPENSE FILE THE CONSOLE AND BATCH PATHS
+015500*      USE, WITH ITS TIMESTAMP AND REJECTION REASON FOR LATER
+015600*      FOLLOW-UP.
+015700*****************************************************************
+015800 2200-WRITE-SUSPENSE-REC.
+015900     MOVE WS-CURRENT-DATE TO SUSP-DATE.
+016000     MOVE WS-CURRENT-TIME TO SUSP-TIME.
+016100     MOVE WS-USERINP-KEY TO SUSP-USERINP.
+016200     MOVE WS-REJECT-REASON TO SUSP-REASON.
+016300     EXEC CICS WRITEQ TD
+016400         QUEUE('SUSP')
+016500         FROM(SUSP-REC)
+016600         LENGTH(WS-SUSP-LENGTH)
+016700     END-EXEC.
+016800 2200-EXIT.
+016900     EXIT.
+017000*****************************************************************
+017100* 3000-SEND-SCREEN.
+017200*      RE-DISPLAY THE SCREEN WITH THE CURSOR BACK ON USERINP.
+017300*****************************************************************
+017400 3000-SEND-SCREEN.
+017500     MOVE -1 TO USERINPL.
+017600     EXEC CICS SEND
+017700         MAP('PRG2MAP')
+017800         MAPSET('PRG2SET')
+017900         FROM(PRG2MAPO)
+018000         CURSOR
+018100         ERASE
+018200     END-EXEC.
+018300 3000-EXIT.
+018400     EXIT.
