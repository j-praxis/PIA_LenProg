@@ -0,0 +1,173 @@
+000100*****************************************************************
+000200* PROGRAMA QUE RECIBE UNA STRING COMO INPUT E IMPRIME LO MISMO
+000300*
+000400* EJEMPLO -
+000500*****************************************************************
+000600 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.     PRG2.
+000800 AUTHOR.         J. LEN.
+000900 INSTALLATION.   APPLICATIONS DEVELOPMENT.
+001000 DATE-WRITTEN.   2024-01-10.
+001100 DATE-COMPILED.
+001200*****************************************************************
+001300* MODIFICATION HISTORY
+001400*   2024-01-10  JL   INITIAL VERSION - ACCEPT/DISPLAY DEMO.
+001500*   2026-08-09  JKL  VALIDATE USERINP AGAINST THE CUSTOMER/
+001600*                    ACCOUNT MASTER (CUSTMAS) BEFORE PROCEEDING.
+001700*                    REJECT AND DISPLAY A MESSAGE WHEN THE CODE
+001800*                    IS NOT ON FILE.
+001900*   2026-08-09  JKL  LOG EVERY ACCEPT OF USERINP TO A NEW AUDIT
+002000*                    TRAIL FILE (AUDITLOG) WITH TIMESTAMP,
+002100*                    TERMINAL/JOB ID AND ACCEPT/REJECT OUTCOME.
+002200*   2026-08-09  JKL  MOVED THE CUSTMAS LOOKUP INTO THE SHARED
+002300*                    PRG2VAL SUBPROGRAM SO THE PRG3 BATCH DRIVER
+002400*                    CAN DRIVE THE SAME ACCEPT/VALIDATE LOGIC.
+002450*   2026-08-09  JKL  USERINP NOW CARRIES THE SHARED USERINP.CPY
+002460*                    STRUCTURE (TYPE PREFIX + CODE) VIA USERINP-
+002470*                    REC, SO PRG2, PRG2VAL, PRG2ONL AND PRG3
+002480*                    ALL AGREE ON THE LAYOUT OF THE FIELD.
+002485*   2026-08-09  JKL  REJECTED USERINP ENTRIES ARE NOW ALSO
+002486*                    WRITTEN TO A SUSPENSE FILE (SUSPENSE) WITH
+002487*                    THE TIMESTAMP AND REJECTION REASON, INSTEAD
+002488*                    OF ONLY BEING DISPLAYED AND AUDIT-LOGGED.
+002490*   2026-08-09  JKL  WIDENED WS-VAL-REASON TO PIC X(40) TO MATCH
+002491*                    PRG2VAL'S LK-REJECT-REASON - THE LONGEST
+002492*                    REJECTION MESSAGE WAS OVERFLOWING AND BEING
+002493*                    SILENTLY TRUNCATED AT 30 BYTES.
+002500*****************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-AUDITLOG-STATUS.
+003150     SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+003160         ORGANIZATION IS LINE SEQUENTIAL
+003170         FILE STATUS IS WS-SUSPENSE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AUDITLOG-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY AUDITREC.
+003650 FD  SUSPENSE-FILE
+003660     LABEL RECORDS ARE STANDARD.
+003670     COPY SUSPREC.
+003700 WORKING-STORAGE SECTION.
+003750 01  USERINP                     PIC X(10).
+003760 01  USERINP-REC REDEFINES USERINP.
+003770     COPY USERINP.
+003900*****************************************************************
+004000*    SWITCHES AND FILE STATUS FIELDS
+004100*****************************************************************
+004200 01  WS-AUDITLOG-STATUS          PIC X(02).
+004300     88  WS-AUDITLOG-OK                   VALUE "00".
+004400     88  WS-AUDITLOG-NOTFND              VALUE "35".
+004450 01  WS-SUSPENSE-STATUS          PIC X(02).
+004460     88  WS-SUSPENSE-OK                   VALUE "00".
+004470     88  WS-SUSPENSE-NOTFND              VALUE "35".
+004500*****************************************************************
+004600*    PRG2VAL CALL INTERFACE
+004700*****************************************************************
+004800 01  WS-VAL-ACTION               PIC X(04).
+004900 01  WS-VAL-SW                   PIC X(01).
+005000     88  WS-VALID-CUSTOMER               VALUE "Y".
+005100     88  WS-INVALID-CUSTOMER             VALUE "N".
+005200 01  WS-VAL-REASON                PIC X(40).
+005300*****************************************************************
+005400*    AUDIT TRAIL WORK FIELDS
+005500*****************************************************************
+005600 01  WS-CURRENT-DATE             PIC 9(08).
+005700 01  WS-CURRENT-TIME             PIC 9(08).
+005800 01  WS-TERM-ID                  PIC X(08).
+005900 PROCEDURE DIVISION.
+006000*****************************************************************
+006100* 0000-MAINLINE.
+006200*****************************************************************
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-ACCEPT-AND-VALIDATE THRU 2000-EXIT.
+006600     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+006700     STOP RUN.
+006800*****************************************************************
+006900* 1000-INITIALIZE.
+007000*      OPEN THE AUDIT LOG AND THE SHARED CUSTMAS LOOKUP SERVICE.
+007100*****************************************************************
+007200 1000-INITIALIZE.
+007300     OPEN EXTEND AUDITLOG-FILE.
+007400     IF WS-AUDITLOG-NOTFND
+007500         OPEN OUTPUT AUDITLOG-FILE
+007600     END-IF.
+007650     OPEN EXTEND SUSPENSE-FILE.
+007660     IF WS-SUSPENSE-NOTFND
+007670         OPEN OUTPUT SUSPENSE-FILE
+007680     END-IF.
+007700     MOVE "OPEN" TO WS-VAL-ACTION.
+007800     CALL "PRG2VAL" USING WS-VAL-ACTION USERINP
+007900                          WS-VAL-SW WS-VAL-REASON.
+008000 1000-EXIT.
+008100     EXIT.
+008200*****************************************************************
+008300* 2000-ACCEPT-AND-VALIDATE.
+008400*      ACCEPT USERINP AND LOOK IT UP AGAINST CUSTMAS.  REFUSE TO
+008500*      PROCEED WHEN THE CODE IS NOT ON FILE.  LOG THE ENTRY AND
+008600*      ITS OUTCOME TO THE AUDIT TRAIL.
+008700*****************************************************************
+008800 2000-ACCEPT-AND-VALIDATE.
+008900     ACCEPT USERINP.
+009000     MOVE "PROC" TO WS-VAL-ACTION.
+009100     CALL "PRG2VAL" USING WS-VAL-ACTION USERINP
+009200                          WS-VAL-SW WS-VAL-REASON.
+009300     PERFORM 2100-WRITE-AUDIT-REC THRU 2100-EXIT.
+009400     IF WS-VALID-CUSTOMER
+009500         DISPLAY "USER INPUT IS:" USERINP
+009600         DISPLAY "HELLO WORLD!"
+009700     ELSE
+009800         DISPLAY "PRG2: REJECTED - " USERINP " - " WS-VAL-REASON
+009850         PERFORM 2200-WRITE-SUSPENSE-REC THRU 2200-EXIT
+009900     END-IF.
+010000 2000-EXIT.
+010100     EXIT.
+010200*****************************************************************
+010300* 2100-WRITE-AUDIT-REC.
+010400*      BUILD AND WRITE ONE AUDIT TRAIL RECORD FOR THIS ACCEPT.
+010500*****************************************************************
+010600 2100-WRITE-AUDIT-REC.
+010700     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+010800     ACCEPT WS-CURRENT-TIME FROM TIME.
+010900     ACCEPT WS-TERM-ID FROM ENVIRONMENT "TERMID".
+011000     MOVE WS-CURRENT-DATE TO AUDIT-DATE.
+011100     MOVE WS-CURRENT-TIME TO AUDIT-TIME.
+011200     MOVE WS-TERM-ID TO AUDIT-TERM-ID.
+011300     MOVE USERINP TO AUDIT-USERINP.
+011400     IF WS-VALID-CUSTOMER
+011500         SET AUDIT-ACCEPTED TO TRUE
+011600     ELSE
+011700         SET AUDIT-REJECTED TO TRUE
+011800     END-IF.
+011900     WRITE AUDIT-REC.
+012000 2100-EXIT.
+012100     EXIT.
+012150*****************************************************************
+012160* 2200-WRITE-SUSPENSE-REC.
+012170*      ROUTE A REJECTED USERINP ENTRY TO THE SUSPENSE FILE WITH
+012180*      ITS TIMESTAMP AND REJECTION REASON FOR LATER FOLLOW-UP.
+012190*****************************************************************
+012191 2200-WRITE-SUSPENSE-REC.
+012192     MOVE WS-CURRENT-DATE TO SUSP-DATE.
+012193     MOVE WS-CURRENT-TIME TO SUSP-TIME.
+012194     MOVE USERINP TO SUSP-USERINP.
+012195     MOVE WS-VAL-REASON TO SUSP-REASON.
+012196     WRITE SUSP-REC.
+012197 2200-EXIT.
+012198     EXIT.
+012199*****************************************************************
+012300* 3000-TERMINATE.
+012400*****************************************************************
+012500 3000-TERMINATE.
+012600     MOVE "CLOS" TO WS-VAL-ACTION.
+012700     CALL "PRG2VAL" USING WS-VAL-ACTION USERINP
+012800                          WS-VAL-SW WS-VAL-REASON.
+012900     CLOSE AUDITLOG-FILE.
+012950     CLOSE SUSPENSE-FILE.
+013000 3000-EXIT.
+013100     EXIT.
