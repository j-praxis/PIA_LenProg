@@ -0,0 +1,473 @@
+000100*****************************************************************
+000200* CONDUCTOR POR LOTES PARA LA LOGICA DE PRG2
+000300*
+000400* BATCH DRIVER FOR THE PRG2 ACCEPT/VALIDATE/ECHO LOGIC.  READS
+000500* USERINP-SHAPED RECORDS FROM A SEQUENTIAL INPUT FILE, DRIVES
+000600* THEM THROUGH THE SAME PRG2VAL VALIDATION PRG2 USES AT THE
+000700* CONSOLE, AND WRITES THE RESULTS TO AN OUTPUT FILE SO A WHOLE
+000800* FILE OF CODES CAN BE RUN OVERNIGHT INSTEAD OF ONE AT A TIME.
+000900*****************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     PRG3.
+001200 AUTHOR.         J. LEN.
+001300 INSTALLATION.   APPLICATIONS DEVELOPMENT.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*****************************************************************
+001700* MODIFICATION HISTORY
+001800*   2026-08-09  JKL  INITIAL VERSION - BATCH DRIVER OVER PRG2VAL,
+001900*                    ONE BATCHIN RECORD PER USERINP, RESULTS
+002000*                    WRITTEN TO BATCHOUT AND TO THE SHARED
+002100*                    AUDITLOG.
+002200*   2026-08-09  JKL  ADDED CHECKPOINT/RESTART SUPPORT.  A
+002300*                    CHECKPOINT RECORD (RECORD COUNT + LAST KEY
+002400*                    PROCESSED) IS WRITTEN EVERY WS-CHKPT-
+002500*                    INTERVAL INPUT RECORDS.  PASSING "RESTART"
+002600*                    ON THE COMMAND LINE SKIPS BATCHIN RECORDS
+002700*                    ALREADY COVERED BY THE LAST CHECKPOINT
+002800*                    INSTEAD OF REPROCESSING FROM RECORD ONE.
+002900*   2026-08-09  JKL  BATCHIN-REC NOW CARRIES THE SHARED
+003000*                    USERINP.CPY STRUCTURE VIA WS-BATCH-USERINP.
+003100*   2026-08-09  JKL  ADDED A TRAILER RECORD (COUNT + HASH TOTAL)
+003200*                    TO BATCHIN.  PRG3 NOW ACCUMULATES ITS OWN
+003300*                    COUNT AND HASH AS IT GOES AND RECONCILES
+003400*                    THEM AGAINST THE TRAILER BEFORE DECLARING
+003500*                    THE RUN SUCCESSFUL, SO A TRUNCATED FILE IS
+003600*                    CAUGHT AT RUN TIME.  THE RUNNING HASH TOTAL
+003700*                    IS CARRIED IN THE CHECKPOINT RECORD SO IT
+003800*                    SURVIVES A RESTART.
+003850*   2026-08-09  JKL  ADDED OUTIFC-FILE, A FIXED-FORMAT OUTPUT
+003860*                    INTERFACE FILE CARRYING ONE RECORD PER
+003870*                    ACCEPTED USERINP SO DOWNSTREAM SYSTEMS DO
+003880*                    NOT HAVE TO PARSE THE FREE-TEXT BATCHOUT
+003890*                    REPORT.
+003892*   2026-08-09  JKL  REJECTED USERINP ENTRIES ARE NOW ALSO
+003894*                    ROUTED TO A SUSPENSE FILE (SUSPENSE), THE
+003896*                    SAME AS PRG2 DOES AT THE CONSOLE.
+003897*   2026-08-09  JKL  WIDENED WS-VAL-REASON TO PIC X(40) AND
+003898*                    BATCHOUT-REC TO PIC X(70) - THE REJECTION
+003901*                    MESSAGE AND THE BATCHOUT LINE BUILT FROM IT
+003902*                    WERE BOTH BEING SILENTLY TRUNCATED.  ALSO
+003903*                    HARDENED THE RESTART PATH: THE CHECKPOINT
+003904*                    OPEN IS NOW STATUS-CHECKED INSTEAD OF
+003905*                    ASSUMED, A RESTART WITH NO PRIOR CHECKPOINT
+003906*                    NOW FALLS BACK TO PROCESSING FROM THE TOP
+003907*                    INSTEAD OF HANGING OR SKIPPING THE WHOLE
+003908*                    FILE, THE CHECKPOINT NOW CARRIES THE
+003909*                    ACCEPTED/REJECTED COUNTS SO A RESTARTED
+003910*                    RUN'S SUMMARY IS CUMULATIVE, AND A CONTROL-
+003911*                    TOTAL MISMATCH NOW SETS A NON-ZERO
+003912*                    RETURN-CODE INSTEAD OF ONLY DISPLAYING A
+003913*                    WARNING.
+003915*   2026-08-09  JKL  GUARDED THE CONTROL-TOTAL HASH AGAINST A
+003916*                    NON-NUMERIC USERINP-CODE - NOTHING ACTUALLY
+003917*                    CONSTRAINS AN ACCOUNT/CUSTOMER CODE TO
+003918*                    DIGITS-ONLY, AND ADDING AN ALPHANUMERIC
+003919*                    VALUE INTO A PIC 9 FIELD IS UNDEFINED.  A
+003920*                    NON-NUMERIC CODE IS NOW LEFT OUT OF THE
+003921*                    RUNNING HASH RATHER THAN ADDED BLIND.  ALSO
+003922*                    ADDED THE SAME STATUS-CHECKED OPEN/OUTPUT-
+003923*                    FALLBACK PATTERN ALREADY USED FOR CHKPTFIL
+003924*                    TO BATCHOUT-FILE AND OUTIFC-FILE'S OPEN
+003925*                    EXTEND ON A RESTART RUN, SO A RESTART WITH
+003926*                    EITHER FILE MISSING NO LONGER FAILS BLIND
+003927*                    ON THE FIRST WRITE.
+003928*****************************************************************
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT BATCHIN-FILE ASSIGN TO "BATCHIN"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-BATCHIN-STATUS.
+004600     SELECT BATCHOUT-FILE ASSIGN TO "BATCHOUT"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-BATCHOUT-STATUS.
+004900     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-AUDITLOG-STATUS.
+005200     SELECT CHKPTFIL-FILE ASSIGN TO "CHKPTFIL"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-CHKPTFIL-STATUS.
+005450     SELECT OUTIFC-FILE ASSIGN TO "OUTIFACE"
+005460         ORGANIZATION IS LINE SEQUENTIAL
+005470         FILE STATUS IS WS-OUTIFC-STATUS.
+005480     SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+005490         ORGANIZATION IS LINE SEQUENTIAL
+005495         FILE STATUS IS WS-SUSPENSE-STATUS.
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  BATCHIN-FILE
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  BATCHIN-REC                 PIC X(50).
+006000 01  BATCHIN-TYPE-VIEW REDEFINES BATCHIN-REC.
+006100     05  BATCHIN-REC-TYPE            PIC X(01).
+006200         88  BATCHIN-DETAIL                  VALUE "D".
+006300         88  BATCHIN-TRAILER                 VALUE "T".
+006400     05  FILLER                      PIC X(49).
+006500 01  BATCHIN-DETAIL-REC REDEFINES BATCHIN-REC.
+006600     05  FILLER                      PIC X(01).
+006700     05  BATCHIN-USERINP              PIC X(10).
+006800     05  FILLER                      PIC X(39).
+006900 01  BATCHIN-TRAILER-REC REDEFINES BATCHIN-REC.
+007000     05  FILLER                      PIC X(01).
+007100     05  BATCHIN-TRL-COUNT            PIC 9(09).
+007200     05  BATCHIN-TRL-HASH             PIC 9(15).
+007300     05  FILLER                      PIC X(25).
+007400 FD  BATCHOUT-FILE
+007500     LABEL RECORDS ARE STANDARD.
+007600 01  BATCHOUT-REC                PIC X(70).
+007700 FD  AUDITLOG-FILE
+007800     LABEL RECORDS ARE STANDARD.
+007900     COPY AUDITREC.
+008000 FD  CHKPTFIL-FILE
+008100     LABEL RECORDS ARE STANDARD.
+008200     COPY CHKPTREC.
+008250 FD  OUTIFC-FILE
+008260     LABEL RECORDS ARE STANDARD.
+008270     COPY OUTIFC.
+008280 FD  SUSPENSE-FILE
+008290     LABEL RECORDS ARE STANDARD.
+008295     COPY SUSPREC.
+008300 WORKING-STORAGE SECTION.
+008400*****************************************************************
+008500*    SWITCHES AND FILE STATUS FIELDS
+008600*****************************************************************
+008700 01  WS-BATCHIN-STATUS           PIC X(02).
+008800     88  WS-BATCHIN-OK                   VALUE "00".
+008900     88  WS-BATCHIN-EOF                  VALUE "10".
+009000 01  WS-BATCHOUT-STATUS          PIC X(02).
+009100     88  WS-BATCHOUT-OK                   VALUE "00".
+009110     88  WS-BATCHOUT-NOTFND              VALUE "35".
+009200 01  WS-AUDITLOG-STATUS          PIC X(02).
+009300     88  WS-AUDITLOG-OK                   VALUE "00".
+009400     88  WS-AUDITLOG-NOTFND              VALUE "35".
+009500 01  WS-CHKPTFIL-STATUS          PIC X(02).
+009600     88  WS-CHKPTFIL-OK                   VALUE "00".
+009700     88  WS-CHKPTFIL-EOF                  VALUE "10".
+009750 01  WS-OUTIFC-STATUS            PIC X(02).
+009760     88  WS-OUTIFC-OK                     VALUE "00".
+009765     88  WS-OUTIFC-NOTFND                VALUE "35".
+009770 01  WS-SUSPENSE-STATUS          PIC X(02).
+009780     88  WS-SUSPENSE-OK                   VALUE "00".
+009790     88  WS-SUSPENSE-NOTFND              VALUE "35".
+009800 01  WS-EOF-SW                   PIC X(01).
+009900     88  WS-END-OF-BATCHIN                VALUE "Y".
+010000*****************************************************************
+010100*    STRUCTURED VIEW OF THE CURRENT USERINP CODE
+010200*****************************************************************
+010300 01  WS-BATCH-USERINP             PIC X(10).
+010400 01  WS-BATCH-USERINP-REC REDEFINES WS-BATCH-USERINP.
+010500     COPY USERINP.
+010600*****************************************************************
+010700*    RESTART/CHECKPOINT CONTROL FIELDS
+010800*****************************************************************
+010900 01  WS-RESTART-PARM              PIC X(08).
+011000     88  WS-RESTART-RUN                   VALUE "RESTART".
+011100 01  WS-CHKPT-INTERVAL             PIC 9(05) VALUE 1000.
+011200 01  WS-CHKPT-QUOTIENT             PIC 9(09) COMP.
+011300 01  WS-CHKPT-REMAINDER            PIC 9(05).
+011400 01  WS-RESTART-KEY                PIC X(10).
+011500 01  WS-RESTART-COUNT              PIC 9(09) COMP.
+011600*****************************************************************
+011700*    CONTROL-TOTAL RECONCILIATION FIELDS
+011800*****************************************************************
+011900 01  WS-HASH-TOTAL                 PIC 9(15) COMP.
+012000*****************************************************************
+012100*    PRG2VAL CALL INTERFACE
+012200*****************************************************************
+012300 01  WS-VAL-ACTION               PIC X(04).
+012400 01  WS-VAL-SW                   PIC X(01).
+012500     88  WS-VALID-CUSTOMER               VALUE "Y".
+012600     88  WS-INVALID-CUSTOMER             VALUE "N".
+012700 01  WS-VAL-REASON                PIC X(40).
+012800*****************************************************************
+012900*    AUDIT TRAIL AND COUNTER WORK FIELDS
+013000*****************************************************************
+013100 01  WS-CURRENT-DATE             PIC 9(08).
+013200 01  WS-CURRENT-TIME             PIC 9(08).
+013300 01  WS-TERM-ID                  PIC X(08).
+013400 01  WS-RECS-READ                PIC 9(09) COMP.
+013500 01  WS-RECS-ACCEPTED            PIC 9(09) COMP.
+013600 01  WS-RECS-REJECTED            PIC 9(09) COMP.
+013700 PROCEDURE DIVISION.
+013800*****************************************************************
+013900* 0000-MAINLINE.
+014000*****************************************************************
+014100 0000-MAINLINE.
+014200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014300     PERFORM 2000-PROCESS-BATCHIN THRU 2000-EXIT
+014400         UNTIL WS-END-OF-BATCHIN OR BATCHIN-TRAILER.
+014500     PERFORM 7000-RECONCILE THRU 7000-EXIT.
+014600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+014700     STOP RUN.
+014800*****************************************************************
+014900* 1000-INITIALIZE.
+015000*      OPEN THE BATCH FILES AND THE SHARED CUSTMAS LOOKUP
+015100*      SERVICE.  HONOUR A "RESTART" COMMAND LINE PARAMETER BY
+015200*      POSITIONING PAST THE RECORDS COVERED BY THE LAST
+015300*      CHECKPOINT BEFORE PRIMING THE READ LOOP.
+015400*****************************************************************
+015500 1000-INITIALIZE.
+015600     MOVE ZERO TO WS-RECS-READ WS-RECS-ACCEPTED WS-RECS-REJECTED
+015700         WS-HASH-TOTAL.
+015800     MOVE "N" TO WS-EOF-SW.
+015900     ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+016000     OPEN INPUT BATCHIN-FILE.
+016100     MOVE "OPEN" TO WS-VAL-ACTION.
+016200     CALL "PRG2VAL" USING WS-VAL-ACTION WS-BATCH-USERINP
+016300                          WS-VAL-SW WS-VAL-REASON.
+016400     IF WS-RESTART-RUN
+016500         PERFORM 1100-LOAD-LAST-CHECKPOINT THRU 1100-EXIT
+016600         OPEN EXTEND BATCHOUT-FILE
+016610         IF WS-BATCHOUT-NOTFND
+016620             OPEN OUTPUT BATCHOUT-FILE
+016630         END-IF
+016650         OPEN EXTEND OUTIFC-FILE
+016660         IF WS-OUTIFC-NOTFND
+016670             OPEN OUTPUT OUTIFC-FILE
+016680         END-IF
+016700         MOVE WS-RESTART-COUNT TO WS-RECS-READ
+016800         PERFORM 1200-SKIP-PROCESSED-RECS THRU 1200-EXIT
+016900     ELSE
+017000         OPEN OUTPUT BATCHOUT-FILE
+017050         OPEN OUTPUT OUTIFC-FILE
+017100         OPEN OUTPUT CHKPTFIL-FILE
+017200         PERFORM 2100-READ-BATCHIN THRU 2100-EXIT
+017300     END-IF.
+017400     OPEN EXTEND AUDITLOG-FILE.
+017500     IF WS-AUDITLOG-NOTFND
+017600         OPEN OUTPUT AUDITLOG-FILE
+017700     END-IF.
+017750     OPEN EXTEND SUSPENSE-FILE.
+017760     IF WS-SUSPENSE-NOTFND
+017770         OPEN OUTPUT SUSPENSE-FILE
+017780     END-IF.
+017800 1000-EXIT.
+017900     EXIT.
+018000*****************************************************************
+018100* 1100-LOAD-LAST-CHECKPOINT.
+018200*      READ THE CHECKPOINT FILE TO END, KEEPING THE LAST RECORD
+018300*      WRITTEN ON THE PRIOR RUN, THEN REOPEN IT FOR EXTEND SO
+018400*      THIS RUN'S CHECKPOINTS ARE APPENDED AFTER IT.  IF THE
+018410*      CHECKPOINT FILE CANNOT BE OPENED FOR INPUT (NO PRIOR RUN
+018420*      EVER CHECKPOINTED) WS-RESTART-COUNT IS LEFT AT ZERO SO
+018430*      1200-SKIP-PROCESSED-RECS FALLS BACK TO PROCESSING FROM
+018440*      THE TOP OF BATCHIN INSTEAD OF HANGING OR SKIPPING THE
+018450*      WHOLE FILE.
+018500*****************************************************************
+018600 1100-LOAD-LAST-CHECKPOINT.
+018700     MOVE ZERO TO WS-RESTART-COUNT.
+018800     MOVE SPACES TO WS-RESTART-KEY.
+018900     OPEN INPUT CHKPTFIL-FILE.
+018910     IF WS-CHKPTFIL-OK
+019000         PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+019100             UNTIL WS-CHKPTFIL-EOF
+019200         CLOSE CHKPTFIL-FILE
+019210     END-IF.
+019300     OPEN EXTEND CHKPTFIL-FILE.
+019310     IF NOT WS-CHKPTFIL-OK
+019320         OPEN OUTPUT CHKPTFIL-FILE
+019330     END-IF.
+019400 1100-EXIT.
+019500     EXIT.
+019600*****************************************************************
+019700* 1110-READ-CHECKPOINT.
+019800*****************************************************************
+019900 1110-READ-CHECKPOINT.
+020000     READ CHKPTFIL-FILE
+020100         AT END
+020200             SET WS-CHKPTFIL-EOF TO TRUE
+020300         NOT AT END
+020400             MOVE CHKPT-REC-COUNT TO WS-RESTART-COUNT
+020500             MOVE CHKPT-LAST-KEY TO WS-RESTART-KEY
+020600             MOVE CHKPT-HASH-TOTAL TO WS-HASH-TOTAL
+020610             MOVE CHKPT-RECS-ACCEPTED TO WS-RECS-ACCEPTED
+020620             MOVE CHKPT-RECS-REJECTED TO WS-RECS-REJECTED
+020700     END-READ.
+020800 1110-EXIT.
+020900     EXIT.
+021000*****************************************************************
+021100* 1200-SKIP-PROCESSED-RECS.
+021200*      ADVANCE BATCHIN-FILE PAST THE RECORD MATCHING THE LAST
+021300*      CHECKPOINT KEY SO PROCESSING RESUMES WITH THE NEXT ONE.
+021310*      WHEN WS-RESTART-COUNT IS ZERO, NO PRIOR CHECKPOINT WAS
+021320*      FOUND, SO FALL BACK TO PRIMING THE READ LOOP THE SAME
+021330*      WAY THE NON-RESTART BRANCH DOES AND PROCESS FROM RECORD
+021340*      ONE INSTEAD OF SKIPPING THE WHOLE FILE.
+021400*****************************************************************
+021500 1200-SKIP-PROCESSED-RECS.
+021600     PERFORM 2100-READ-BATCHIN THRU 2100-EXIT.
+021610     IF WS-RESTART-COUNT > 0
+021700         PERFORM 1210-SKIP-ONE-REC THRU 1210-EXIT
+021800             UNTIL WS-END-OF-BATCHIN
+021900                OR BATCHIN-TRAILER
+022000                OR BATCHIN-USERINP = WS-RESTART-KEY
+022100         IF NOT WS-END-OF-BATCHIN AND NOT BATCHIN-TRAILER
+022200             PERFORM 2100-READ-BATCHIN THRU 2100-EXIT
+022300         END-IF
+022310     END-IF.
+022400 1200-EXIT.
+022500     EXIT.
+022600*****************************************************************
+022700* 1210-SKIP-ONE-REC.
+022800*****************************************************************
+022900 1210-SKIP-ONE-REC.
+023000     PERFORM 2100-READ-BATCHIN THRU 2100-EXIT.
+023100 1210-EXIT.
+023200     EXIT.
+023300*****************************************************************
+023400* 2000-PROCESS-BATCHIN.
+023500*      VALIDATE THE CURRENT INPUT RECORD, LOG AND ECHO THE
+023600*      RESULT, ACCUMULATE THE RUNNING CONTROL TOTALS, CHECKPOINT
+023700*      EVERY WS-CHKPT-INTERVAL RECORDS, AND READ THE NEXT RECORD.
+023800*****************************************************************
+023900 2000-PROCESS-BATCHIN.
+024000     ADD 1 TO WS-RECS-READ.
+024100     MOVE BATCHIN-USERINP TO WS-BATCH-USERINP.
+024200     IF USERINP-CODE IS NUMERIC
+024210         ADD USERINP-CODE TO WS-HASH-TOTAL
+024220     END-IF.
+024300     MOVE "PROC" TO WS-VAL-ACTION.
+024400     CALL "PRG2VAL" USING WS-VAL-ACTION WS-BATCH-USERINP
+024500                          WS-VAL-SW WS-VAL-REASON.
+024600     PERFORM 2200-WRITE-AUDIT-REC THRU 2200-EXIT.
+024700     IF WS-VALID-CUSTOMER
+024800         ADD 1 TO WS-RECS-ACCEPTED
+024900         STRING "USER INPUT IS:" BATCHIN-USERINP
+025000             DELIMITED BY SIZE INTO BATCHOUT-REC
+025050         PERFORM 2400-WRITE-OUTIFC-REC THRU 2400-EXIT
+025100     ELSE
+025200         ADD 1 TO WS-RECS-REJECTED
+025300         STRING "REJECTED - " BATCHIN-USERINP " - " WS-VAL-REASON
+025400             DELIMITED BY SIZE INTO BATCHOUT-REC
+025450         PERFORM 2500-WRITE-SUSPENSE-REC THRU 2500-EXIT
+025500     END-IF.
+025600     WRITE BATCHOUT-REC.
+025700     DIVIDE WS-RECS-READ BY WS-CHKPT-INTERVAL
+025800         GIVING WS-CHKPT-QUOTIENT
+025900         REMAINDER WS-CHKPT-REMAINDER.
+026000     IF WS-CHKPT-REMAINDER = ZERO
+026100         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+026200     END-IF.
+026300     PERFORM 2100-READ-BATCHIN THRU 2100-EXIT.
+026400 2000-EXIT.
+026500     EXIT.
+026600*****************************************************************
+026700* 2100-READ-BATCHIN.
+026800*****************************************************************
+026900 2100-READ-BATCHIN.
+027000     READ BATCHIN-FILE
+027100         AT END
+027200             SET WS-END-OF-BATCHIN TO TRUE
+027300     END-READ.
+027400 2100-EXIT.
+027500     EXIT.
+027600*****************************************************************
+027700* 2200-WRITE-AUDIT-REC.
+027800*      BUILD AND WRITE ONE AUDIT TRAIL RECORD FOR THIS INPUT.
+027900*****************************************************************
+028000 2200-WRITE-AUDIT-REC.
+028100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+028200     ACCEPT WS-CURRENT-TIME FROM TIME.
+028300     ACCEPT WS-TERM-ID FROM ENVIRONMENT "TERMID".
+028400     MOVE WS-CURRENT-DATE TO AUDIT-DATE.
+028500     MOVE WS-CURRENT-TIME TO AUDIT-TIME.
+028600     MOVE WS-TERM-ID TO AUDIT-TERM-ID.
+028700     MOVE BATCHIN-USERINP TO AUDIT-USERINP.
+028800     IF WS-VALID-CUSTOMER
+028900         SET AUDIT-ACCEPTED TO TRUE
+029000     ELSE
+029100         SET AUDIT-REJECTED TO TRUE
+029200     END-IF.
+029300     WRITE AUDIT-REC.
+029400 2200-EXIT.
+029500     EXIT.
+029600*****************************************************************
+029700* 2300-WRITE-CHECKPOINT.
+029800*      RECORD HOW FAR THE RUN HAS GOT, INCLUDING THE RUNNING
+029900*      HASH TOTAL, SO A RESTART CAN PICK UP FROM HERE INSTEAD OF
+030000*      FROM RECORD ONE.
+030100*****************************************************************
+030200 2300-WRITE-CHECKPOINT.
+030300     MOVE WS-RECS-READ TO CHKPT-REC-COUNT.
+030400     MOVE BATCHIN-USERINP TO CHKPT-LAST-KEY.
+030500     MOVE WS-HASH-TOTAL TO CHKPT-HASH-TOTAL.
+030510     MOVE WS-RECS-ACCEPTED TO CHKPT-RECS-ACCEPTED.
+030520     MOVE WS-RECS-REJECTED TO CHKPT-RECS-REJECTED.
+030600     WRITE CHKPT-REC.
+030700 2300-EXIT.
+030800     EXIT.
+030850*****************************************************************
+030860* 2400-WRITE-OUTIFC-REC.
+030870*      WRITE ONE OUTPUT INTERFACE RECORD FOR AN ACCEPTED
+030880*      USERINP SO DOWNSTREAM SYSTEMS CAN CONSUME THE VALIDATED
+030890*      CODE WITHOUT PARSING THE BATCHOUT REPORT LINE.
+030895*****************************************************************
+030900 2400-WRITE-OUTIFC-REC.
+030910     MOVE BATCHIN-USERINP TO OUTIFC-USERINP.
+030920     SET OUTIFC-ACCEPTED TO TRUE.
+030930     WRITE OUTIFC-REC.
+030940 2400-EXIT.
+030950     EXIT.
+030952*****************************************************************
+030954* 2500-WRITE-SUSPENSE-REC.
+030956*      ROUTE A REJECTED USERINP ENTRY TO THE SUSPENSE FILE WITH
+030958*      ITS TIMESTAMP AND REJECTION REASON FOR LATER FOLLOW-UP.
+030960*****************************************************************
+030962 2500-WRITE-SUSPENSE-REC.
+030964     MOVE WS-CURRENT-DATE TO SUSP-DATE.
+030966     MOVE WS-CURRENT-TIME TO SUSP-TIME.
+030968     MOVE BATCHIN-USERINP TO SUSP-USERINP.
+030970     MOVE WS-VAL-REASON TO SUSP-REASON.
+030972     WRITE SUSP-REC.
+030974 2500-EXIT.
+030976     EXIT.
+030978*****************************************************************
+031000* 7000-RECONCILE.
+031100*      COMPARE THE RECORDS PROCESSED AND THE RUNNING HASH TOTAL
+031200*      AGAINST THE BATCHIN TRAILER BEFORE DECLARING THE RUN
+031300*      SUCCESSFUL, SO A TRUNCATED INPUT FILE IS CAUGHT HERE
+031400*      INSTEAD OF SILENTLY UNDER-PROCESSING.  A MISMATCH OR A
+031410*      MISSING TRAILER SETS A NON-ZERO RETURN-CODE SO THE
+031420*      SCHEDULER SEES THIS RUN AS FAILED, NOT JUST A DISPLAYED
+031430*      WARNING.
+031500*****************************************************************
+031600 7000-RECONCILE.
+031700     IF BATCHIN-TRAILER
+031800         IF WS-RECS-READ = BATCHIN-TRL-COUNT
+031900             AND WS-HASH-TOTAL = BATCHIN-TRL-HASH
+032000             DISPLAY "PRG3: CONTROL TOTALS RECONCILED OK"
+032100         ELSE
+032200             DISPLAY "PRG3: *** CONTROL TOTAL MISMATCH ***"
+032300             DISPLAY "PRG3: TRAILER COUNT=" BATCHIN-TRL-COUNT
+032400                 " ACTUAL COUNT=" WS-RECS-READ
+032500             DISPLAY "PRG3: TRAILER HASH =" BATCHIN-TRL-HASH
+032600                 " ACTUAL HASH =" WS-HASH-TOTAL
+032610             MOVE 16 TO RETURN-CODE
+032700         END-IF
+032800     ELSE
+032900         DISPLAY "PRG3: *** NO TRAILER RECORD FOUND - "
+033000             "BATCHIN MAY BE TRUNCATED ***"
+033010         MOVE 16 TO RETURN-CODE
+033100     END-IF.
+033200 7000-EXIT.
+033300     EXIT.
+033400*****************************************************************
+033500* 8000-TERMINATE.
+033600*      CLOSE DOWN AND REPORT COUNTS FOR THE RUN.
+033700*****************************************************************
+033800 8000-TERMINATE.
+033900     MOVE "CLOS" TO WS-VAL-ACTION.
+034000     CALL "PRG2VAL" USING WS-VAL-ACTION WS-BATCH-USERINP
+034100                          WS-VAL-SW WS-VAL-REASON.
+034200     CLOSE BATCHIN-FILE.
+034300     CLOSE BATCHOUT-FILE.
+034350     CLOSE OUTIFC-FILE.
+034400     CLOSE AUDITLOG-FILE.
+034450     CLOSE SUSPENSE-FILE.
+034500     CLOSE CHKPTFIL-FILE.
+034600     DISPLAY "PRG3: RECORDS READ    = " WS-RECS-READ.
+034700     DISPLAY "PRG3: RECORDS ACCEPTED= " WS-RECS-ACCEPTED.
+034800     DISPLAY "PRG3: RECORDS REJECTED= " WS-RECS-REJECTED.
+034900 8000-EXIT.
+035000     EXIT.
