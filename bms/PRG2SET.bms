@@ -0,0 +1,43 @@
+***********************************************************************
+* PRG2SET.BMS
+*
+* BMS MAPSET FOR THE PRG2 ONLINE CUSTOMER/ACCOUNT MAINTENANCE
+* SCREEN.  MAP PRG2MAP CARRIES THE USERINP FIELD THAT WAS
+* PREVIOUSLY ONLY AVAILABLE VIA ACCEPT/DISPLAY AT A CONSOLE.
+* ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF TO PRODUCE THE PHYSICAL MAP
+* (LOAD MODULE) AND THE PRG2MAP.CPY SYMBOLIC MAP COPYBOOK.
+*
+* MODIFICATION HISTORY
+*   2026-08-09  JKL  INITIAL VERSION - PRG2 MAINTENANCE SCREEN.
+*   2026-08-09  JKL  SHIFTED THE CONTINUATION X ON EVERY CONTINUED
+*                    STATEMENT FROM COLUMN 71 TO COLUMN 72 - ONLY
+*                    COLUMN 72 IS RECOGNIZED AS A CONTINUATION
+*                    MARKER AND THE MISPLACED X WAS LEAVING EVERY
+*                    CONTINUATION LINE TO BE ASSEMBLED AS A STRAY,
+*                    UNLABELED STATEMENT.
+***********************************************************************
+PRG2SET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+PRG2MAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=20,ATTRB=(PROT,BRT),                X
+               INITIAL='PRG2 - CUSTOMER MAINTENANCE'
+*
+         DFHMDF POS=(03,10),LENGTH=17,ATTRB=(PROT),                    X
+               INITIAL='ENTER USER CODE:'
+USERINP  DFHMDF POS=(03,28),LENGTH=10,ATTRB=(UNPROT,IC,FSET),          X
+               COLOR=TURQUOISE
+         DFHMDF POS=(03,39),LENGTH=1,ATTRB=ASKIP
+*
+ERRMSG   DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT,BRT),                X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
