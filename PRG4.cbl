@@ -0,0 +1,196 @@
+000100*****************************************************************
+000200* REPORTE DIARIO DE ACTIVIDAD DE PRG2
+000300*
+000400* DAILY SUMMARY REPORT OF PRG2/PRG3 ACTIVITY.  READS THE AUDIT
+000500* TRAIL (AUDITLOG), SORTS IT BY USERINP CODE, AND PRODUCES A
+000600* BREAKDOWN OF TOTAL/ACCEPTED/REJECTED COUNTS PER DISTINCT CODE
+000700* WITH A GRAND-TOTAL CONTROL LINE AT THE BOTTOM.
+000800*****************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID.     PRG4.
+001100 AUTHOR.         J. LEN.
+001200 INSTALLATION.   APPLICATIONS DEVELOPMENT.
+001300 DATE-WRITTEN.   2026-08-09.
+001400 DATE-COMPILED.
+001500*****************************************************************
+001600* MODIFICATION HISTORY
+001700*   2026-08-09  JKL  INITIAL VERSION - SORTS AUDITLOG BY USERINP
+001800*                    AND PRINTS A CONTROL-BREAK SUMMARY REPORT.
+001810*   2026-08-09  JKL  DROPPED THE TRAILING SPACE FROM THE "GRAND
+001820*                    TOTAL" LITERAL - IT WAS ONE BYTE WIDER THAN
+001830*                    THE HEADING/DETAIL LABEL COLUMN, PUSHING THE
+001840*                    GRAND-TOTAL FIGURE ONE COLUMN OUT OF LINE
+001850*                    WITH THE REST OF THE REPORT.
+001900*****************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-AUDITLOG-STATUS.
+002600     SELECT SORTWK-FILE ASSIGN TO "SORTWK1".
+002700     SELECT SORTED-FILE ASSIGN TO "SORTOUT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-SORTED-STATUS.
+003000     SELECT REPORT-FILE ASSIGN TO "PRG2RPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-REPORT-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDITLOG-FILE
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY AUDITREC.
+003800 SD  SORTWK-FILE.
+003900     COPY AUDITREC REPLACING ==AUDIT-REC== BY ==SORTWK-REC==.
+004000 FD  SORTED-FILE
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY AUDITREC REPLACING ==AUDIT-REC== BY ==SORTED-REC==.
+004300 FD  REPORT-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  REPORT-LINE                 PIC X(80).
+004600 WORKING-STORAGE SECTION.
+004700*****************************************************************
+004800*    SWITCHES AND FILE STATUS FIELDS
+004900*****************************************************************
+005000 01  WS-AUDITLOG-STATUS          PIC X(02).
+005100 01  WS-SORTED-STATUS            PIC X(02).
+005200 01  WS-REPORT-STATUS            PIC X(02).
+005300 01  WS-EOF-SW                   PIC X(01).
+005400     88  WS-END-OF-SORTED                 VALUE "Y".
+005500 01  WS-FIRST-REC-SW             PIC X(01).
+005600     88  WS-FIRST-RECORD                  VALUE "Y".
+005700*****************************************************************
+005800*    CONTROL BREAK AND TOTAL FIELDS
+005900*****************************************************************
+006000 01  WS-PRIOR-USERINP            PIC X(10).
+006100 01  WS-CODE-TOTAL               PIC 9(09) COMP.
+006200 01  WS-CODE-ACCEPTED            PIC 9(09) COMP.
+006300 01  WS-CODE-REJECTED            PIC 9(09) COMP.
+006400 01  WS-GRAND-TOTAL              PIC 9(09) COMP.
+006500 01  WS-GRAND-ACCEPTED           PIC 9(09) COMP.
+006600 01  WS-GRAND-REJECTED           PIC 9(09) COMP.
+006700*****************************************************************
+006800*    REPORT LINE WORK FIELDS
+006900*****************************************************************
+007000 01  WS-RUN-DATE                 PIC 9(08).
+007100 01  WS-PRINT-TOTAL              PIC ZZZZ,ZZ9.
+007200 01  WS-PRINT-ACCEPTED           PIC ZZZZ,ZZ9.
+007300 01  WS-PRINT-REJECTED           PIC ZZZZ,ZZ9.
+007400 PROCEDURE DIVISION.
+007500*****************************************************************
+007600* 0000-MAINLINE.
+007700*****************************************************************
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008000     SORT SORTWK-FILE
+008100         ON ASCENDING KEY AUDIT-USERINP OF SORTWK-REC
+008200         USING AUDITLOG-FILE
+008300         GIVING SORTED-FILE.
+008400     OPEN INPUT SORTED-FILE.
+008500     OPEN OUTPUT REPORT-FILE.
+008600     PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT.
+008700     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+008800     PERFORM 2000-PROCESS-SORTED THRU 2000-EXIT
+008900         UNTIL WS-END-OF-SORTED.
+009000     IF NOT WS-FIRST-RECORD
+009100         PERFORM 2900-PRINT-CODE-BREAK THRU 2900-EXIT
+009200     END-IF.
+009300     PERFORM 3000-PRINT-GRAND-TOTAL THRU 3000-EXIT.
+009400     CLOSE SORTED-FILE.
+009500     CLOSE REPORT-FILE.
+009600     STOP RUN.
+009700*****************************************************************
+009800* 1000-INITIALIZE.
+009900*****************************************************************
+010000 1000-INITIALIZE.
+010100     MOVE ZERO TO WS-GRAND-TOTAL WS-GRAND-ACCEPTED
+010200         WS-GRAND-REJECTED WS-CODE-TOTAL WS-CODE-ACCEPTED
+010300         WS-CODE-REJECTED.
+010400     MOVE "N" TO WS-EOF-SW.
+010500     MOVE "Y" TO WS-FIRST-REC-SW.
+010600     MOVE SPACES TO WS-PRIOR-USERINP.
+010700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+010800 1000-EXIT.
+010900     EXIT.
+011000*****************************************************************
+011100* 1100-PRINT-HEADINGS.
+011200*****************************************************************
+011300 1100-PRINT-HEADINGS.
+011400     MOVE SPACES TO REPORT-LINE.
+011500     STRING "PRG2 DAILY ACTIVITY SUMMARY - RUN DATE " WS-RUN-DATE
+011600         DELIMITED BY SIZE INTO REPORT-LINE.
+011700     WRITE REPORT-LINE.
+011800     MOVE SPACES TO REPORT-LINE.
+011900     STRING "USERINP    " "TOTAL    " "ACCEPTED " "REJECTED"
+012000         DELIMITED BY SIZE INTO REPORT-LINE.
+012100     WRITE REPORT-LINE.
+012200 1100-EXIT.
+012300     EXIT.
+012400*****************************************************************
+012500* 2000-PROCESS-SORTED.
+012600*      ACCUMULATE COUNTS FOR THE CURRENT USERINP CODE AND PRINT
+012700*      A DETAIL LINE EACH TIME THE CODE CHANGES.
+012800*****************************************************************
+012900 2000-PROCESS-SORTED.
+013000     IF WS-FIRST-RECORD
+013100         MOVE "N" TO WS-FIRST-REC-SW
+013200         MOVE AUDIT-USERINP OF SORTED-REC TO WS-PRIOR-USERINP
+013300     END-IF.
+013400     IF AUDIT-USERINP OF SORTED-REC NOT = WS-PRIOR-USERINP
+013500         PERFORM 2900-PRINT-CODE-BREAK THRU 2900-EXIT
+013600         MOVE AUDIT-USERINP OF SORTED-REC TO WS-PRIOR-USERINP
+013700     END-IF.
+013800     ADD 1 TO WS-CODE-TOTAL.
+013900     ADD 1 TO WS-GRAND-TOTAL.
+014000     IF AUDIT-ACCEPTED OF SORTED-REC
+014100         ADD 1 TO WS-CODE-ACCEPTED
+014200         ADD 1 TO WS-GRAND-ACCEPTED
+014300     ELSE
+014400         ADD 1 TO WS-CODE-REJECTED
+014500         ADD 1 TO WS-GRAND-REJECTED
+014600     END-IF.
+014700     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+014800 2000-EXIT.
+014900     EXIT.
+015000*****************************************************************
+015100* 2100-READ-SORTED.
+015200*****************************************************************
+015300 2100-READ-SORTED.
+015400     READ SORTED-FILE
+015500         AT END
+015600             SET WS-END-OF-SORTED TO TRUE
+015700     END-READ.
+015800 2100-EXIT.
+015900     EXIT.
+016000*****************************************************************
+016100* 2900-PRINT-CODE-BREAK.
+016200*      PRINT THE DETAIL LINE FOR THE CODE JUST FINISHED AND
+016300*      RESET ITS COUNTERS.
+016400*****************************************************************
+016500 2900-PRINT-CODE-BREAK.
+016600     MOVE WS-CODE-TOTAL TO WS-PRINT-TOTAL.
+016700     MOVE WS-CODE-ACCEPTED TO WS-PRINT-ACCEPTED.
+016800     MOVE WS-CODE-REJECTED TO WS-PRINT-REJECTED.
+016900     MOVE SPACES TO REPORT-LINE.
+017000     STRING WS-PRIOR-USERINP " " WS-PRINT-TOTAL " "
+017100         WS-PRINT-ACCEPTED " " WS-PRINT-REJECTED
+017200         DELIMITED BY SIZE INTO REPORT-LINE.
+017300     WRITE REPORT-LINE.
+017400     MOVE ZERO TO WS-CODE-TOTAL WS-CODE-ACCEPTED
+017500         WS-CODE-REJECTED.
+017600 2900-EXIT.
+017700     EXIT.
+017800*****************************************************************
+017900* 3000-PRINT-GRAND-TOTAL.
+018000*****************************************************************
+018100 3000-PRINT-GRAND-TOTAL.
+018200     MOVE WS-GRAND-TOTAL TO WS-PRINT-TOTAL.
+018300     MOVE WS-GRAND-ACCEPTED TO WS-PRINT-ACCEPTED.
+018400     MOVE WS-GRAND-REJECTED TO WS-PRINT-REJECTED.
+018500     MOVE SPACES TO REPORT-LINE.
+018600     STRING "GRAND TOTAL" WS-PRINT-TOTAL " "
+018700         WS-PRINT-ACCEPTED " " WS-PRINT-REJECTED
+018800         DELIMITED BY SIZE INTO REPORT-LINE.
+018900     WRITE REPORT-LINE.
+019000 3000-EXIT.
+019100     EXIT.
